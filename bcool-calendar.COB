@@ -1,63 +1,1070 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  calendar.
-       AUTHOR.  B COOL Team
-      * Uses accept and display to display what day of the year a given
-      * date is.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       77  YYYYMMDDItem    pic 9(8) value 19921001. *> YYYYMMDD
-       77  integerDate     pic 9(8) value ZEROS.
-       77  julianDate      pic 9(8) value zeros.    *> YYYYDDD
-       77  dayoftheyear    PIC 9(3).
-
-       01 inputDate.
-          02  yyyy       PIC 9(4).
-          02  mm         PIC 9(2).
-          02  dd         PIC 9(2).
-
-      * YYMMDD
-       01 CurrentDate.
-          02  CurrentYear     PIC 9(4).
-          02  CurrentMonth    PIC 99.
-          02  CurrentDay      PIC 99.
-
-      * YYDDD
-       01 DayOfYear.
-          02  FILLER          PIC 9(4).
-          02  YearDay         PIC 9(3).
-
-
-
-
-      * HHMMSSss   s = S/100
-       01 CurrentTime.
-          02  CurrentHour     PIC 99.
-          02  CurrentMinute   PIC 99.
-          02  FILLER          PIC 9(4).
-
-
-       PROCEDURE DIVISION.
-       Begin.
-           DISPLAY "Enter any date in YYYYMMDD format".
-           DISPLAY "---------------------------------".
-           ACCEPT  YYYYMMDDItem.
-           ACCEPT  CurrentDate FROM DATE YYYYMMDD.
-           ACCEPT  DayOfYear FROM DAY YYYYDDD.
-           ACCEPT  CurrentTime FROM TIME.
-
-           MOVE YYYYMMDDItem to inputDate
-
-           DISPLAY "Date is " mm SPACE dd SPACE yyyy.
-
-           MOVE FUNCTION INTEGER-OF-DATE(YYYYMMDDItem) to integerDate
-           MOVE FUNCTION DAY-OF-INTEGER(integerDate) to julianDate
-           MOVE FUNCTION MOD(julianDate, 1000) to dayoftheyear
-
-           DISPLAY "Given date day " dayoftheyear " of the year " YYYY.
-
-           DISPLAY "Today is day " YearDay " of the year " CurrentYear.
-           DISPLAY "The time is " CurrentHour ":" CurrentMinute.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  CALENDAR.
+000030 AUTHOR.  B COOL TEAM.
+000040 INSTALLATION.  B COOL DISTRIBUTION CENTER.
+000050 DATE-WRITTEN.  10/01/1992.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*--------------------------------------------------------------
+000100*   DATE       INIT   DESCRIPTION
+000110*   ---------  ----   ------------------------------------------
+000120*   10/01/1992  BCT   ORIGINAL VERSION - ACCEPT/DISPLAY OF A
+000130*                     SINGLE DATE'S DAY-OF-YEAR.
+000140*   03/10/2025  DLH   ADDED BATCH MODE - CALENDAR NOW READS A
+000150*                     CONTROL CARD FROM SYSIN TO CHOOSE BETWEEN
+000160*                     A SINGLE LOOKUP AND A BATCH PASS OVER A
+000170*                     DATE FILE (DATEIN), WRITING A DAY-OF-YEAR
+000180*                     RESULT FOR EACH DATE TO DATEOUT.
+000190*   03/17/2025  DLH   ADDED RANGE VALIDATION OF THE ENTERED
+000200*                     DATE BEFORE INTEGER-OF-DATE IS CALLED SO A
+000210*                     BAD KEYPUNCH NO LONGER ABENDS THE JOB.
+000220*   04/02/2025  DLH   ADDED AN OPTIONAL HOLIDAY FILE AND A
+000230*                     BUSINESS-DAY-OF-YEAR FIGURE THAT SKIPS
+000240*                     WEEKENDS AND SHOP HOLIDAYS FOR SLA
+000250*                     TRACKING.
+000260*   04/21/2025  DLH   ADDED A SECOND (COMPARISON) DATE AND AN
+000270*                     ELAPSED-CALENDAR-DAYS FIGURE BETWEEN IT
+000280*                     AND THE PRIMARY DATE, FOR AGING AND
+000290*                     TURNAROUND REPORTING.
+000300*   05/12/2025  DLH   ADDED A HEADERED, PAGINATED REPORT FILE SO
+000310*                     LOOKUP RESULTS ARE DURABLE ENOUGH TO FILE
+000320*                     WITH MONTH-END RECONCILIATION PAPERWORK,
+000330*                     INSTEAD OF ONLY GOING TO THE CONSOLE.
+000340*   05/28/2025  DLH   ADDED WEEKDAY NAME AND MONTH NAME TO THE
+000350*                     DATE BREAKDOWN FOR BOTH THE ENTERED DATE
+000360*                     AND CURRENTDATE, FOR SCHEDULING LOOKUPS.
+000370*   06/09/2025  DLH   ADDED FISCAL-YEAR AND FISCAL-PERIOD (OUR
+000380*                     FISCAL YEAR OPENS IN APRIL) ALONGSIDE THE
+000390*                     CALENDAR YEAR FOR BUDGET-PERIOD REPORTING.
+000400*   06/20/2025  DLH   ADDED A PERSISTENT AUDIT LOG (AUDITLOG)
+000410*                     RECORDING TIME, OPERATOR, INPUT DATE AND
+000420*                     COMPUTED RESULTS FOR EVERY LOOKUP, OPENED
+000430*                     EXTEND SO IT ACCUMULATES ACROSS RUNS.
+000440*   07/08/2025  DLH   ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE
+000450*                     DATEIN FILES - A CHECKPOINT RECORD IS
+000460*                     WRITTEN PERIODICALLY DURING A BATCH PASS,
+000470*                     AND A RESTART RECORD NUMBER ON THE CONTROL
+000480*                     CARD LETS A RERUN SKIP PAST DATES AN
+000490*                     EARLIER, INTERRUPTED RUN ALREADY RESOLVED.
+000500*   07/22/2025  DLH   ADDED A YEAR-RANGE CHECK TO DATE
+000510*                     VALIDATION, SHORTENED TWO ERROR-MESSAGE
+000520*                     LITERALS THAT WERE BEING TRUNCATED, AND
+000530*                     WIDENED AUDIT-RECORD SO THE AUDIT LINE NO
+000540*                     LONGER LOSES PART OF DO-ERROR-MSG.
+000550*   07/29/2025  DLH   SINGLE-LOOKUP INVALID DATES NOW WRITE A
+000560*                     REPORT-FILE DETAIL LINE LIKE BATCH ALREADY
+000570*                     DID, REPLACING THE ONLY GO TO IN THE
+000580*                     PROGRAM WITH THE SAME IF/ELSE STRUCTURE
+000590*                     USED EVERYWHERE ELSE.  BATCH NOW CARRIES
+000600*                     THE SPECIFIC VALIDATION REASON INTO
+000610*                     DO-ERROR-MSG FOR AN INVALID COMPARISON
+000620*                     DATE INSTEAD OF A GENERIC LITERAL.  ADDED
+000630*                     A RUNNING YEAR-TO-DATE CACHE TO
+000640*                     5200-COMPUTE-BUSINESS-DAY SO AN ASCENDING
+000650*                     BATCH FILE DOES NOT RE-WALK JANUARY 1ST
+000660*                     FORWARD ON EVERY RECORD, AND CAPPED THE
+000670*                     FISCAL-YEAR COMPUTATION AT 9999 RATHER
+000680*                     THAN LETTING IT WRAP SILENTLY.
+000690*   08/05/2025  DLH   SINGLE-LOOKUP INVALID COMPARISON DATES NOW
+000700*                     CARRY THE REASON INTO DO-ERROR-MSG LIKE
+000710*                     BATCH ALREADY DID.  CHECKPOINT-FILE IS NOW
+000720*                     OPENED EXTEND ON A RESTART RUN INSTEAD OF
+000730*                     BEING TRUNCATED, MATCHING DATEOUT-FILE.
+000740*                     ADDED AN ON SIZE ERROR GUARD TO THE ELAPSED-
+000750*                     DAYS COMPUTATION SO A COMPARISON DATE AT THE
+000760*                     FAR END OF THE VALID YEAR RANGE IS FLAGGED
+000770*                     RATHER THAN SILENTLY TRUNCATED.  1100-LOAD-
+000780*                     HOLIDAYS NOW WARNS WHEN A HOLIDAY FILE OVER
+000790*                     366 ENTRIES IS TRUNCATED.  RENAMED THE
+000800*                     ELAPSED-DATE AND BUSINESS-DAY-OF-YEAR
+000810*                     WORKING-STORAGE FIELDS TO THE WS- PREFIX
+000820*                     CONVENTION USED ELSEWHERE IN THIS COPY.
+000830*--------------------------------------------------------------
+000840* FUNCTION: GIVEN A DATE, REPORTS WHAT CALENDAR DAY OF THE YEAR
+000850*           IT FALLS ON.  RUNS EITHER AS A SINGLE INTERACTIVE
+000860*           LOOKUP OR AS A BATCH PASS OVER A FILE OF DATES.
+000870*--------------------------------------------------------------
+000880
+000890 ENVIRONMENT DIVISION.
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT CONTROL-FILE ASSIGN TO SYSIN
+000930         ORGANIZATION IS LINE SEQUENTIAL.
+000940
+000950     SELECT DATEIN-FILE ASSIGN TO DATEIN
+000960         ORGANIZATION IS LINE SEQUENTIAL.
+000970
+000980     SELECT DATEOUT-FILE ASSIGN TO DATEOUT
+000990         ORGANIZATION IS LINE SEQUENTIAL.
+001000
+001010     SELECT OPTIONAL HOLIDAY-FILE ASSIGN TO HOLIDAYS
+001020         ORGANIZATION IS LINE SEQUENTIAL.
+001030
+001040     SELECT REPORT-FILE ASSIGN TO REPORTFL
+001050         ORGANIZATION IS LINE SEQUENTIAL.
+001060
+001070     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+001080         ORGANIZATION IS LINE SEQUENTIAL.
+001090
+001100     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+001110         ORGANIZATION IS LINE SEQUENTIAL.
+001120
+001130 DATA DIVISION.
+001140 FILE SECTION.
+001150*--------------------------------------------------------------
+001160* CONTROL-FILE - ONE CARD READ FROM SYSIN TELLING CALENDAR
+001170* WHETHER TO RUN A SINGLE LOOKUP OR A BATCH PASS, AND WHO IS
+001180* RUNNING IT.
+001190*--------------------------------------------------------------
+001200 FD  CONTROL-FILE.
+001210 01  CONTROL-RECORD.
+001220     05  CTL-RUN-MODE            PIC X(01).
+001230         88  CTL-MODE-BATCH              VALUE 'B'.
+001240         88  CTL-MODE-SINGLE             VALUE 'S'.
+001250     05  CTL-OPERATOR-ID         PIC X(08).
+001260     05  CTL-SINGLE-DATE         PIC 9(08).
+001270     05  CTL-SINGLE-COMPARE      PIC 9(08).
+001280     05  CTL-RESTART-RECNO       PIC 9(06).
+001290     05  FILLER                  PIC X(49).
+001300
+001310*--------------------------------------------------------------
+001320* DATEIN-FILE - ONE YYYYMMDD DATE PER RECORD FOR BATCH MODE.
+001330*--------------------------------------------------------------
+001340 FD  DATEIN-FILE.
+001350 01  DATEIN-RECORD.
+001360     05  DI-PRIMARY-DATE         PIC 9(08).
+001370     05  DI-COMPARE-DATE         PIC 9(08).
+001380     05  FILLER                  PIC X(64).
+001390
+001400*--------------------------------------------------------------
+001410* DATEOUT-FILE - ONE RESULT RECORD PER INPUT DATE.
+001420*--------------------------------------------------------------
+001430 FD  DATEOUT-FILE.
+001440 01  DATEOUT-RECORD.
+001450     05  DO-INPUT-DATE           PIC 9(08).
+001460     05  FILLER                  PIC X(01) VALUE SPACE.
+001470     05  DO-DAY-OF-YEAR          PIC 9(03).
+001480     05  FILLER                  PIC X(01) VALUE SPACE.
+001490     05  DO-BUS-DAY-OF-YEAR      PIC 9(03).
+001500     05  FILLER                  PIC X(01) VALUE SPACE.
+001510     05  DO-COMPARE-DATE         PIC 9(08).
+001520     05  FILLER                  PIC X(01) VALUE SPACE.
+001530     05  DO-ELAPSED-DAYS         PIC S9(6).
+001540     05  FILLER                  PIC X(01) VALUE SPACE.
+001550     05  DO-FISCAL-YEAR          PIC 9(04).
+001560     05  FILLER                  PIC X(01) VALUE SPACE.
+001570     05  DO-FISCAL-PERIOD        PIC 9(02).
+001580     05  FILLER                  PIC X(01) VALUE SPACE.
+001590     05  DO-STATUS               PIC X(07).
+001600     05  FILLER                  PIC X(01) VALUE SPACE.
+001610     05  DO-ERROR-MSG            PIC X(40).
+001620
+001630*--------------------------------------------------------------
+001640* HOLIDAY-FILE - ONE SHOP HOLIDAY (YYYYMMDD) PER RECORD.  THE
+001650* FILE IS OPTIONAL; IF IT IS NOT SUPPLIED NO HOLIDAYS ARE
+001660* EXCLUDED FROM THE BUSINESS-DAY COUNT.
+001670*--------------------------------------------------------------
+001680 FD  HOLIDAY-FILE.
+001690 01  HOLIDAY-RECORD.
+001700     05  HOL-DATE                PIC 9(08).
+001710     05  FILLER                  PIC X(72).
+001720
+001730*--------------------------------------------------------------
+001740* REPORT-FILE - A HEADERED, PAGINATED PRINT-STYLE REPORT OF
+001750* EVERY DATE LOOKED UP, DURABLE ENOUGH TO FILE WITH MONTH-END
+001760* RECONCILIATION PAPERWORK.
+001770*--------------------------------------------------------------
+001780 FD  REPORT-FILE.
+001790 01  REPORT-LINE                 PIC X(132).
+001800
+001810*--------------------------------------------------------------
+001820* AUDIT-FILE - A PERSISTENT, APPEND-ONLY LOG OF EVERY DATE
+001830* COMPUTATION CALENDAR HAS EVER PERFORMED, KEPT FOR SOX-ADJACENT
+001840* COMPLIANCE REVIEW.  OPENED IN EXTEND MODE SO EACH RUN ADDS TO
+001850* THE LOG RATHER THAN REPLACING IT.
+001860*--------------------------------------------------------------
+001870 FD  AUDIT-FILE.
+001880 01  AUDIT-RECORD                PIC X(150).
+001890
+001900*--------------------------------------------------------------
+001910* CHECKPOINT-FILE - RECORDS THE LAST DATEIN RECORD NUMBER AND
+001920* DATE SUCCESSFULLY PROCESSED DURING A BATCH PASS, SO A RUN
+001930* THAT ABENDS PARTWAY THROUGH A LARGE DATE FILE CAN BE RESTARTED
+001940* FROM A CONTROL CARD WITHOUT REPROCESSING DATES ALREADY DONE.
+001950*--------------------------------------------------------------
+001960 FD  CHECKPOINT-FILE.
+001970 01  CHECKPOINT-RECORD.
+001980     05  CHK-LAST-RECNO          PIC 9(06).
+001990     05  FILLER                  PIC X(01) VALUE SPACE.
+002000     05  CHK-LAST-DATE           PIC 9(08).
+002010     05  FILLER                  PIC X(65).
+002020
+002030 WORKING-STORAGE SECTION.
+002040*--------------------------------------------------------------
+002050* BATCH-MODE SWITCHES AND COUNTERS
+002060*--------------------------------------------------------------
+002070 77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+002080     88  WS-DATEIN-EOF                 VALUE 'Y'.
+002090 77  WS-RECORD-COUNT         PIC 9(06) VALUE ZEROS COMP.
+002100 77  WS-CHECKPOINT-INTERVAL  PIC 9(04) VALUE 0100 COMP.
+002110
+002120*--------------------------------------------------------------
+002130* DATE-VALIDATION WORKING STORAGE
+002140*--------------------------------------------------------------
+002150 77  WS-DATE-VALID-SW        PIC X(01) VALUE 'Y'.
+002160     88  WS-DATE-VALID                 VALUE 'Y'.
+002170     88  WS-DATE-INVALID               VALUE 'N'.
+002180 77  WS-ERROR-MESSAGE        PIC X(40) VALUE SPACES.
+002190 77  WS-DAYS-IN-MONTH        PIC 9(02) VALUE ZEROS.
+002200 77  WS-VAL-YYYY             PIC 9(04) VALUE ZEROS.
+002210 77  WS-VAL-MM               PIC 9(02) VALUE ZEROS.
+002220 77  WS-VAL-DD               PIC 9(02) VALUE ZEROS.
+002230
+002240*--------------------------------------------------------------
+002250* ELAPSED-DAYS (DATE-DIFFERENCE) WORKING STORAGE
+002260*--------------------------------------------------------------
+002270 77  WS-ELAPSED-DATE-ITEM         PIC 9(8) VALUE ZEROS.
+002280 77  WS-ELAPSED-INTEGER          PIC 9(8) VALUE ZEROS.
+002290 77  WS-ELAPSED-DAYS-BETWEEN      PIC S9(6) VALUE ZEROS.
+002300 01  elapsedDate.
+002310     02  eyyyy               PIC 9(4).
+002320     02  emm                 PIC 9(2).
+002330     02  edd                 PIC 9(2).
+002340 77  WS-ELAPSED-VALID-SW     PIC X(01) VALUE 'Y'.
+002350     88  WS-ELAPSED-DATE-VALID         VALUE 'Y'.
+002360     88  WS-ELAPSED-DATE-INVALID       VALUE 'N'.
+002370 77  WS-ELAPSED-DISPLAY      PIC -(6)9 VALUE SPACES.
+002380
+002390*--------------------------------------------------------------
+002400* REPORT-FILE PAGE-CONTROL WORKING STORAGE
+002410*--------------------------------------------------------------
+002420 77  WS-LINE-COUNT           PIC 9(03) VALUE ZEROS COMP.
+002430 77  WS-PAGE-COUNT           PIC 9(03) VALUE ZEROS COMP.
+002440 77  WS-LINES-PER-PAGE       PIC 9(03) VALUE 055 COMP.
+002450 77  WS-PAGE-DISPLAY         PIC ZZ9    VALUE SPACES.
+002460
+002470*--------------------------------------------------------------
+002480* HOLIDAY TABLE AND BUSINESS-DAY WORKING STORAGE
+002490*--------------------------------------------------------------
+002500 77  WS-HOLIDAY-EOF-SW       PIC X(01) VALUE 'N'.
+002510     88  WS-HOLIDAY-EOF                VALUE 'Y'.
+002520 77  WS-HOLIDAY-COUNT        PIC 9(04) VALUE ZEROS COMP.
+002530
+002540 01  WS-HOLIDAY-TABLE.
+002550     05  WS-HOLIDAY-ENTRY OCCURS 1 TO 366 TIMES
+002560             DEPENDING ON WS-HOLIDAY-COUNT
+002570             INDEXED BY WS-HOLIDAY-IDX.
+002580         10  WS-HOLIDAY-DATE     PIC 9(08).
+002590
+002600 77  WS-LOOP-IS-HOLIDAY-SW   PIC X(01) VALUE 'N'.
+002610     88  WS-LOOP-IS-HOLIDAY            VALUE 'Y'.
+002620 77  WS-BUS-DAY-COUNT        PIC 9(03) VALUE ZEROS.
+002630 77  WS-LOOP-DAY             PIC 9(03) VALUE ZEROS COMP.
+002640 77  WS-YEAR-START-INT       PIC 9(08) VALUE ZEROS.
+002650 77  WS-LOOP-INTEGER         PIC 9(08) VALUE ZEROS.
+002660 77  WS-LOOP-YYYYMMDD        PIC 9(08) VALUE ZEROS.
+002670 77  WS-WEEKDAY-NUM          PIC 9(01) VALUE ZEROS.
+002680 77  WS-BUSINESS-DAY-OF-YEAR       PIC 9(3).
+002690*--------------------------------------------------------------
+002700* BUSINESS-DAY RUNNING CACHE - LETS 5200-COMPUTE-BUSINESS-DAY
+002710* PICK UP WHERE THE PREVIOUS DATEIN RECORD LEFT OFF INSTEAD OF
+002720* RE-WALKING JANUARY 1ST THROUGH THE CURRENT DAY ON EVERY
+002730* RECORD, SINCE A BATCH FILE IS TYPICALLY IN ASCENDING DATE
+002740* ORDER WITHIN A YEAR.
+002750*--------------------------------------------------------------
+002760 77  WS-BUSDAY-CACHE-YYYY    PIC 9(04) VALUE ZEROS.
+002770 77  WS-BUSDAY-CACHE-DAY     PIC 9(03) VALUE ZEROS.
+002780 77  WS-BUSDAY-CACHE-COUNT   PIC 9(03) VALUE ZEROS.
+002790
+002800*--------------------------------------------------------------
+002810* DATE-CONVERSION WORKING STORAGE
+002820*--------------------------------------------------------------
+002830 77  YYYYMMDDItem    PIC 9(8) VALUE 19921001. *> YYYYMMDD
+002840 77  integerDate     PIC 9(8) VALUE ZEROS.
+002850 77  julianDate      PIC 9(8) VALUE ZEROS.    *> YYYYDDD
+002860 77  dayoftheyear    PIC 9(3).
+002870
+002880 01 inputDate.
+002890    02  yyyy       PIC 9(4).
+002900    02  mm         PIC 9(2).
+002910    02  dd         PIC 9(2).
+002920
+002930*    YYMMDD
+002940 01 CurrentDate.
+002950    02  CurrentYear     PIC 9(4).
+002960    02  CurrentMonth    PIC 99.
+002970    02  CurrentDay      PIC 99.
+002980
+002990*    YYDDD
+003000 01 DayOfYear.
+003010    02  FILLER          PIC 9(4).
+003020    02  YearDay         PIC 9(3).
+003030
+003040*    HHMMSSss   s = S/100
+003050 01 CurrentTime.
+003060    02  CurrentHour     PIC 99.
+003070    02  CurrentMinute   PIC 99.
+003080    02  FILLER          PIC 9(4).
+003090
+003100*--------------------------------------------------------------
+003110* WEEKDAY-NAME AND MONTH-NAME WORKING STORAGE - THE WEEKDAY
+003120* TABLE IS ORDERED TO MATCH THE INTEGER-OF-DATE EPOCH, WHICH
+003130* FALLS ON A MONDAY, SO WS-WEEKDAY-NUM + 1 INDEXES IT DIRECTLY.
+003140*--------------------------------------------------------------
+003150 01  WS-WEEKDAY-NAMES.
+003160     05  FILLER              PIC X(09) VALUE 'MONDAY'.
+003170     05  FILLER              PIC X(09) VALUE 'TUESDAY'.
+003180     05  FILLER              PIC X(09) VALUE 'WEDNESDAY'.
+003190     05  FILLER              PIC X(09) VALUE 'THURSDAY'.
+003200     05  FILLER              PIC X(09) VALUE 'FRIDAY'.
+003210     05  FILLER              PIC X(09) VALUE 'SATURDAY'.
+003220     05  FILLER              PIC X(09) VALUE 'SUNDAY'.
+003230 01  WS-WEEKDAY-NAME-TABLE REDEFINES WS-WEEKDAY-NAMES.
+003240     05  WS-WEEKDAY-NAME     PIC X(09) OCCURS 7 TIMES.
+
+003250 01  WS-MONTH-NAMES.
+003260     05  FILLER              PIC X(09) VALUE 'JANUARY'.
+003270     05  FILLER              PIC X(09) VALUE 'FEBRUARY'.
+003280     05  FILLER              PIC X(09) VALUE 'MARCH'.
+003290     05  FILLER              PIC X(09) VALUE 'APRIL'.
+003300     05  FILLER              PIC X(09) VALUE 'MAY'.
+003310     05  FILLER              PIC X(09) VALUE 'JUNE'.
+003320     05  FILLER              PIC X(09) VALUE 'JULY'.
+003330     05  FILLER              PIC X(09) VALUE 'AUGUST'.
+003340     05  FILLER              PIC X(09) VALUE 'SEPTEMBER'.
+003350     05  FILLER              PIC X(09) VALUE 'OCTOBER'.
+003360     05  FILLER              PIC X(09) VALUE 'NOVEMBER'.
+003370     05  FILLER              PIC X(09) VALUE 'DECEMBER'.
+003380 01  WS-MONTH-NAME-TABLE REDEFINES WS-MONTH-NAMES.
+003390     05  WS-MONTH-NAME       PIC X(09) OCCURS 12 TIMES.
+
+003400 77  WS-NAME-INTEGER         PIC 9(08) VALUE ZEROS.
+003410 77  WS-NAME-MM              PIC 9(02) VALUE ZEROS.
+003420 77  WS-NAME-WEEKDAY-NUM     PIC 9(01) VALUE ZEROS.
+003430 77  WS-WEEKDAY-DISPLAY      PIC X(09) VALUE SPACES.
+003440 77  WS-MONTH-DISPLAY        PIC X(09) VALUE SPACES.
+003450 77  WS-CURRENT-DATE-NUM     PIC 9(08) VALUE ZEROS.
+
+003460 01  WS-INPUT-DATE-NAMES.
+003470     05  WS-INPUT-WEEKDAY    PIC X(09) VALUE SPACES.
+003480     05  WS-INPUT-MONTH-NAME PIC X(09) VALUE SPACES.
+
+003490 01  WS-CURRENT-DATE-NAMES.
+003500     05  WS-CURRENT-WEEKDAY      PIC X(09) VALUE SPACES.
+003510     05  WS-CURRENT-MONTH-NAME   PIC X(09) VALUE SPACES.
+
+003520*--------------------------------------------------------------
+003530* FISCAL-YEAR WORKING STORAGE - OUR FISCAL YEAR OPENS IN APRIL,
+003540* SO JANUARY-MARCH OF A CALENDAR YEAR FALLS IN THE FISCAL YEAR
+003550* NAMED FOR THAT CALENDAR YEAR, AND APRIL-DECEMBER FALLS IN THE
+003560* FISCAL YEAR NAMED FOR THE NEXT CALENDAR YEAR.
+003570*--------------------------------------------------------------
+003580 77  WS-FISC-YYYY            PIC 9(04) VALUE ZEROS.
+003590 77  WS-FISC-MM              PIC 9(02) VALUE ZEROS.
+003600 77  WS-FISCAL-YEAR          PIC 9(04) VALUE ZEROS.
+003610 77  WS-FISCAL-PERIOD        PIC 9(02) VALUE ZEROS.
+
+003620 01  WS-INPUT-FISCAL-DATA.
+003630     05  WS-INPUT-FISCAL-YEAR    PIC 9(04) VALUE ZEROS.
+003640     05  WS-INPUT-FISCAL-PERIOD  PIC 9(02) VALUE ZEROS.
+
+003650 01  WS-CURRENT-FISCAL-DATA.
+003660     05  WS-CURRENT-FISCAL-YEAR      PIC 9(04) VALUE ZEROS.
+003670     05  WS-CURRENT-FISCAL-PERIOD    PIC 9(02) VALUE ZEROS.
+
+003680 PROCEDURE DIVISION.
+003690*--------------------------------------------------------------
+003700* 0000-MAINLINE - PICKS BATCH OR SINGLE-LOOKUP MODE FROM THE
+003710* CONTROL CARD AND HANDS OFF TO THE MATCHING PARAGRAPH.
+003720*--------------------------------------------------------------
+003730 0000-MAINLINE.
+003740     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003750     IF CTL-MODE-BATCH
+003760         PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+003770     ELSE
+003780         PERFORM 3000-SINGLE-PROCESS THRU 3000-EXIT
+003790     END-IF.
+003800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003810     STOP RUN.
+003820 0000-EXIT.
+003830     EXIT.
+003840
+003850*--------------------------------------------------------------
+003860* 1000-INITIALIZE - READS THE CONTROL CARD (IF ANY) AND LOADS
+003870* TODAY'S DATE.  A MISSING OR EMPTY CONTROL CARD DEFAULTS TO
+003880* THE ORIGINAL SINGLE-LOOKUP BEHAVIOR.
+003890*--------------------------------------------------------------
+003900 1000-INITIALIZE.
+003910     MOVE 'S' TO CTL-RUN-MODE.
+003920     MOVE ZEROS TO CTL-SINGLE-DATE.
+003930     MOVE ZEROS TO CTL-RESTART-RECNO.
+003940     OPEN INPUT CONTROL-FILE.
+003950     READ CONTROL-FILE
+003960         AT END
+003970             MOVE 'S' TO CTL-RUN-MODE
+003980     END-READ.
+003990     CLOSE CONTROL-FILE.
+004000     ACCEPT CurrentDate FROM DATE YYYYMMDD.
+004010     ACCEPT DayOfYear FROM DAY YYYYDDD.
+004020     ACCEPT CurrentTime FROM TIME.
+004030     PERFORM 1100-LOAD-HOLIDAYS THRU 1100-EXIT.
+004040     OPEN OUTPUT REPORT-FILE.
+004050     PERFORM 6000-WRITE-REPORT-HEADING THRU 6000-EXIT.
+004060     OPEN EXTEND AUDIT-FILE.
+004070 1000-EXIT.
+004080     EXIT.
+004090
+004100*--------------------------------------------------------------
+004110* 1100-LOAD-HOLIDAYS - READS THE OPTIONAL HOLIDAY FILE ONCE AT
+004120* STARTUP INTO A TABLE SO EACH BUSINESS-DAY LOOKUP IS A SIMPLE
+004130* TABLE SEARCH RATHER THAN A RE-READ OF THE FILE.
+004140*--------------------------------------------------------------
+004150 1100-LOAD-HOLIDAYS.
+004160     MOVE ZEROS TO WS-HOLIDAY-COUNT.
+004170     OPEN INPUT HOLIDAY-FILE.
+004180     PERFORM 1110-READ-HOLIDAY THRU 1110-EXIT.
+004190     PERFORM 1120-STORE-HOLIDAY THRU 1120-EXIT
+004200         UNTIL WS-HOLIDAY-EOF
+004210         OR WS-HOLIDAY-COUNT = 366.
+004220     IF WS-HOLIDAY-COUNT = 366 AND NOT WS-HOLIDAY-EOF
+004230         DISPLAY "WARNING - HOLIDAY FILE HAS MORE THAN 366 "
+004240             "ENTRIES, REMAINDER IGNORED"
+004250     END-IF.
+004260     CLOSE HOLIDAY-FILE.
+004270 1100-EXIT.
+004280     EXIT.
+004290
+004300 1110-READ-HOLIDAY.
+004310     READ HOLIDAY-FILE
+004320         AT END
+004330             SET WS-HOLIDAY-EOF TO TRUE
+004340     END-READ.
+004350 1110-EXIT.
+004360     EXIT.
+004370
+004380 1120-STORE-HOLIDAY.
+004390     ADD 1 TO WS-HOLIDAY-COUNT.
+004400     MOVE HOL-DATE TO WS-HOLIDAY-DATE(WS-HOLIDAY-COUNT).
+004410     PERFORM 1110-READ-HOLIDAY THRU 1110-EXIT.
+004420 1120-EXIT.
+004430     EXIT.
+004440
+004450*--------------------------------------------------------------
+004460* 2000-BATCH-PROCESS - READS DATEIN ONE RECORD AT A TIME AND
+004470* WRITES A DAY-OF-YEAR RESULT FOR EACH DATE TO DATEOUT.  WHEN
+004480* THE CONTROL CARD CARRIES A RESTART RECORD NUMBER, THE RECORDS
+004490* UP TO THAT POINT ARE SKIPPED (ALREADY RESOLVED BY AN EARLIER,
+004500* INTERRUPTED RUN) AND DATEOUT/CHECKPOINT PICK UP WHERE THAT RUN
+004510* LEFT OFF INSTEAD OF STARTING OVER.
+004520*--------------------------------------------------------------
+004530 2000-BATCH-PROCESS.
+004540     OPEN INPUT  DATEIN-FILE.
+004550     IF CTL-RESTART-RECNO > ZEROS
+004560         OPEN EXTEND DATEOUT-FILE
+004570     ELSE
+004580         OPEN OUTPUT DATEOUT-FILE
+004590     END-IF.
+004600     IF CTL-RESTART-RECNO > ZEROS
+004610         OPEN EXTEND CHECKPOINT-FILE
+004620     ELSE
+004630         OPEN OUTPUT CHECKPOINT-FILE
+004640     END-IF.
+004650     PERFORM 2100-READ-DATEIN THRU 2100-EXIT.
+004660     IF CTL-RESTART-RECNO > ZEROS
+004670         PERFORM 2050-SKIP-TO-RESTART-POINT THRU 2050-EXIT
+004680     END-IF.
+004690     PERFORM 2200-PROCESS-ONE-DATE THRU 2200-EXIT
+004700         UNTIL WS-DATEIN-EOF.
+004710     IF WS-RECORD-COUNT > ZEROS
+004720         PERFORM 2300-WRITE-CHECKPOINT-RECORD THRU 2300-EXIT
+004730     END-IF.
+004740     CLOSE DATEIN-FILE.
+004750     CLOSE DATEOUT-FILE.
+004760     CLOSE CHECKPOINT-FILE.
+004770 2000-EXIT.
+004780     EXIT.
+004790
+004800*--------------------------------------------------------------
+004810* 2050-SKIP-TO-RESTART-POINT - ADVANCES PAST THE DATEIN RECORDS
+004820* A PRIOR RUN ALREADY RESOLVED, WITHOUT RECOMPUTING OR
+004830* REWRITING THEM.
+004840*--------------------------------------------------------------
+004850 2050-SKIP-TO-RESTART-POINT.
+004860     PERFORM 2060-SKIP-ONE-RECORD THRU 2060-EXIT
+004870         UNTIL WS-DATEIN-EOF
+004880         OR WS-RECORD-COUNT = CTL-RESTART-RECNO.
+004890 2050-EXIT.
+004900     EXIT.
+004910
+004920 2060-SKIP-ONE-RECORD.
+004930     ADD 1 TO WS-RECORD-COUNT.
+004940     PERFORM 2100-READ-DATEIN THRU 2100-EXIT.
+004950 2060-EXIT.
+004960     EXIT.
+004970
+004980 2100-READ-DATEIN.
+004990     READ DATEIN-FILE
+005000         AT END
+005010             SET WS-DATEIN-EOF TO TRUE
+005020     END-READ.
+005030 2100-EXIT.
+005040     EXIT.
+005050
+005060 2200-PROCESS-ONE-DATE.
+005070     ADD 1 TO WS-RECORD-COUNT.
+005080     MOVE DI-PRIMARY-DATE TO YYYYMMDDItem.
+005090     MOVE YYYYMMDDItem TO inputDate.
+005100     MOVE DI-PRIMARY-DATE TO DO-INPUT-DATE.
+005110     MOVE yyyy TO WS-VAL-YYYY.
+005120     MOVE mm   TO WS-VAL-MM.
+005130     MOVE dd   TO WS-VAL-DD.
+005140     PERFORM 4000-VALIDATE-DATE THRU 4000-EXIT.
+005150     IF WS-DATE-VALID
+005160         PERFORM 5000-COMPUTE-DAY-OF-YEAR THRU 5000-EXIT
+005170         PERFORM 5200-COMPUTE-BUSINESS-DAY THRU 5200-EXIT
+005180         MOVE DI-COMPARE-DATE TO WS-ELAPSED-DATE-ITEM
+005190         PERFORM 5500-COMPUTE-ELAPSED-DAYS THRU 5500-EXIT
+005200         MOVE "VALID"      TO DO-STATUS
+005210         MOVE dayoftheyear TO DO-DAY-OF-YEAR
+005220         MOVE WS-BUSINESS-DAY-OF-YEAR TO DO-BUS-DAY-OF-YEAR
+005230         MOVE yyyy TO WS-FISC-YYYY
+005240         MOVE mm   TO WS-FISC-MM
+005250         PERFORM 5800-COMPUTE-FISCAL THRU 5800-EXIT
+005260         MOVE WS-FISCAL-YEAR   TO DO-FISCAL-YEAR
+005270         MOVE WS-FISCAL-PERIOD TO DO-FISCAL-PERIOD
+005280         MOVE SPACES       TO DO-ERROR-MSG
+005290         IF WS-ELAPSED-DATE-VALID
+005300             MOVE DI-COMPARE-DATE TO DO-COMPARE-DATE
+005310             MOVE WS-ELAPSED-DAYS-BETWEEN TO DO-ELAPSED-DAYS
+005320         ELSE
+005330             MOVE ZEROS TO DO-COMPARE-DATE DO-ELAPSED-DAYS
+005340             MOVE WS-ERROR-MESSAGE TO DO-ERROR-MSG
+005350         END-IF
+005360     ELSE
+005370         MOVE "INVALID"    TO DO-STATUS
+005380         MOVE ZEROS        TO DO-DAY-OF-YEAR
+005390         MOVE ZEROS        TO DO-BUS-DAY-OF-YEAR
+005400         MOVE ZEROS        TO DO-COMPARE-DATE
+005410         MOVE ZEROS        TO DO-ELAPSED-DAYS
+005420         MOVE ZEROS        TO DO-FISCAL-YEAR
+005430         MOVE ZEROS        TO DO-FISCAL-PERIOD
+005440         MOVE WS-ERROR-MESSAGE TO DO-ERROR-MSG
+005450     END-IF.
+005460     PERFORM 6100-WRITE-REPORT-DETAIL THRU 6100-EXIT.
+005470     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+005480     WRITE DATEOUT-RECORD.
+005490     IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+005500             = ZEROS
+005510         PERFORM 2300-WRITE-CHECKPOINT-RECORD THRU 2300-EXIT
+005520     END-IF.
+005530     PERFORM 2100-READ-DATEIN THRU 2100-EXIT.
+005540 2200-EXIT.
+005550     EXIT.
+005560
+005570*--------------------------------------------------------------
+005580* 2300-WRITE-CHECKPOINT-RECORD - RECORDS THE RECORD NUMBER AND
+005590* DATE LAST SUCCESSFULLY PROCESSED, SO AN INTERRUPTED BATCH
+005600* RUN CAN BE RESTARTED FROM THIS POINT RATHER THAN RECORD ONE.
+005610*--------------------------------------------------------------
+005620 2300-WRITE-CHECKPOINT-RECORD.
+005630     MOVE WS-RECORD-COUNT TO CHK-LAST-RECNO.
+005640     MOVE DI-PRIMARY-DATE TO CHK-LAST-DATE.
+005650     WRITE CHECKPOINT-RECORD.
+005660 2300-EXIT.
+005670     EXIT.
+005680
+005690*--------------------------------------------------------------
+005700* 3000-SINGLE-PROCESS - ORIGINAL INTERACTIVE BEHAVIOR, EXCEPT
+005710* THE DATE CAN ALSO ARRIVE ON THE CONTROL CARD SO THIS PATH
+005720* CAN BE DRIVEN FROM A BATCH JOB TOO.
+005730*--------------------------------------------------------------
+005740 3000-SINGLE-PROCESS.
+005750     IF CTL-SINGLE-DATE NOT = ZEROS
+005760         MOVE CTL-SINGLE-DATE TO YYYYMMDDItem
+005770     ELSE
+005780         DISPLAY "Enter any date in YYYYMMDD format"
+005790         DISPLAY "---------------------------------"
+005800         ACCEPT  YYYYMMDDItem
+005810     END-IF.
+005820     MOVE YYYYMMDDItem TO inputDate.
+005830     MOVE yyyy TO WS-VAL-YYYY.
+005840     MOVE mm   TO WS-VAL-MM.
+005850     MOVE dd   TO WS-VAL-DD.
+005860     PERFORM 4000-VALIDATE-DATE THRU 4000-EXIT.
+005870     IF WS-DATE-INVALID
+005880         DISPLAY "Invalid date " YYYYMMDDItem ": "
+005890             WS-ERROR-MESSAGE
+005900         MOVE "INVALID"      TO DO-STATUS
+005910         MOVE YYYYMMDDItem   TO DO-INPUT-DATE
+005920         MOVE ZEROS          TO DO-DAY-OF-YEAR DO-BUS-DAY-OF-YEAR
+005930         MOVE ZEROS          TO DO-COMPARE-DATE DO-ELAPSED-DAYS
+005940         MOVE ZEROS          TO DO-FISCAL-YEAR DO-FISCAL-PERIOD
+005950         MOVE WS-ERROR-MESSAGE TO DO-ERROR-MSG
+005960     ELSE
+005970         MOVE "VALID" TO DO-STATUS
+005980         MOVE YYYYMMDDItem TO DO-INPUT-DATE
+005990         MOVE SPACES TO DO-ERROR-MSG
+006000         PERFORM 5000-COMPUTE-DAY-OF-YEAR THRU 5000-EXIT
+006010         PERFORM 5200-COMPUTE-BUSINESS-DAY THRU 5200-EXIT
+006020         MOVE dayoftheyear       TO DO-DAY-OF-YEAR
+006030         MOVE WS-BUSINESS-DAY-OF-YEAR  TO DO-BUS-DAY-OF-YEAR
+006040         IF CTL-SINGLE-DATE NOT = ZEROS
+006050             MOVE CTL-SINGLE-COMPARE TO WS-ELAPSED-DATE-ITEM
+006060         ELSE
+006070             DISPLAY "Enter a second date in YYYYMMDD format to"
+006080             DISPLAY "compute elapsed days, or 00000000 to skip"
+006090             ACCEPT  WS-ELAPSED-DATE-ITEM
+006100         END-IF
+006110         PERFORM 5500-COMPUTE-ELAPSED-DAYS THRU 5500-EXIT
+006120         IF WS-ELAPSED-DATE-VALID
+006130             AND WS-ELAPSED-DATE-ITEM NOT = ZEROS
+006140             MOVE WS-ELAPSED-DATE-ITEM    TO DO-COMPARE-DATE
+006150             MOVE WS-ELAPSED-DAYS-BETWEEN TO DO-ELAPSED-DAYS
+006160         ELSE
+006170             MOVE ZEROS TO DO-COMPARE-DATE DO-ELAPSED-DAYS
+006180             MOVE WS-ERROR-MESSAGE TO DO-ERROR-MSG
+006190         END-IF
+006200         MOVE integerDate TO WS-NAME-INTEGER
+006210         MOVE mm TO WS-NAME-MM
+006220         PERFORM 5700-DERIVE-DATE-NAMES THRU 5700-EXIT
+006230         MOVE WS-WEEKDAY-DISPLAY TO WS-INPUT-WEEKDAY
+006240         MOVE WS-MONTH-DISPLAY TO WS-INPUT-MONTH-NAME
+006250         MOVE CurrentDate TO WS-CURRENT-DATE-NUM
+006260         COMPUTE WS-NAME-INTEGER =
+006270             FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+006280         MOVE CurrentMonth TO WS-NAME-MM
+006290         PERFORM 5700-DERIVE-DATE-NAMES THRU 5700-EXIT
+006300         MOVE WS-WEEKDAY-DISPLAY TO WS-CURRENT-WEEKDAY
+006310         MOVE WS-MONTH-DISPLAY TO WS-CURRENT-MONTH-NAME
+006320         MOVE yyyy TO WS-FISC-YYYY
+006330         MOVE mm   TO WS-FISC-MM
+006340         PERFORM 5800-COMPUTE-FISCAL THRU 5800-EXIT
+006350         MOVE WS-FISCAL-YEAR   TO WS-INPUT-FISCAL-YEAR
+006360         MOVE WS-FISCAL-PERIOD TO WS-INPUT-FISCAL-PERIOD
+006370         MOVE WS-FISCAL-YEAR   TO DO-FISCAL-YEAR
+006380         MOVE WS-FISCAL-PERIOD TO DO-FISCAL-PERIOD
+006390         MOVE CurrentYear  TO WS-FISC-YYYY
+006400         MOVE CurrentMonth TO WS-FISC-MM
+006410         PERFORM 5800-COMPUTE-FISCAL THRU 5800-EXIT
+006420         MOVE WS-FISCAL-YEAR   TO WS-CURRENT-FISCAL-YEAR
+006430         MOVE WS-FISCAL-PERIOD TO WS-CURRENT-FISCAL-PERIOD
+006440         DISPLAY "Date is " mm SPACE dd SPACE yyyy
+006450         DISPLAY "Given date falls on " WS-INPUT-WEEKDAY
+006460             " in " WS-INPUT-MONTH-NAME
+006470         DISPLAY "Given date day " dayoftheyear
+006480             " of the year " YYYY
+006490         DISPLAY "Given date is fiscal period "
+006500             WS-INPUT-FISCAL-PERIOD
+006510             " of fiscal year " WS-INPUT-FISCAL-YEAR
+006520         DISPLAY "Given date is business day "
+006530             WS-BUSINESS-DAY-OF-YEAR
+006540             " of the year " YYYY
+006550         IF WS-ELAPSED-DATE-ITEM NOT = ZEROS
+006560             IF WS-ELAPSED-DATE-VALID
+006570                 DISPLAY "Elapsed days between " YYYYMMDDItem
+006580                     " and " WS-ELAPSED-DATE-ITEM ": "
+006590                     WS-ELAPSED-DAYS-BETWEEN
+006600             ELSE
+006610                 DISPLAY "Invalid comparison date "
+006620                     WS-ELAPSED-DATE-ITEM ": " WS-ERROR-MESSAGE
+006630             END-IF
+006640         END-IF
+006650         DISPLAY "Today is day " YearDay
+006660             " of the year " CurrentYear
+006670         DISPLAY "Today is " WS-CURRENT-WEEKDAY ", "
+006680             WS-CURRENT-MONTH-NAME SPACE CurrentDay
+006690             SPACE CurrentYear
+006700         DISPLAY "Today is fiscal period "
+006710             WS-CURRENT-FISCAL-PERIOD
+006720             " of fiscal year " WS-CURRENT-FISCAL-YEAR
+006730         DISPLAY "The time is " CurrentHour ":" CurrentMinute
+006740     END-IF.
+006750     PERFORM 6100-WRITE-REPORT-DETAIL THRU 6100-EXIT.
+006760     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+006770 3000-EXIT.
+006780     EXIT.
+006790
+006800*--------------------------------------------------------------
+006810* 4000-VALIDATE-DATE - CHECKS WS-VAL-YYYY/MM/DD FOR AN
+006820* IMPOSSIBLE YEAR, MONTH, OR DAY BEFORE THE CALLER EVER REACHES
+006830* FUNCTION INTEGER-OF-DATE.  THE CALLER LOADS WS-VAL-YYYY,
+006840* WS-VAL-MM AND WS-VAL-DD FIRST, SO THIS ONE ROUTINE SERVES
+006850* BOTH THE PRIMARY DATE AND THE COMPARISON DATE.
+006860*--------------------------------------------------------------
+006870 4000-VALIDATE-DATE.
+006880     SET WS-DATE-VALID TO TRUE.
+006890     MOVE SPACES TO WS-ERROR-MESSAGE.
+006900     IF WS-VAL-YYYY < 1601
+006910         SET WS-DATE-INVALID TO TRUE
+006920         MOVE "INVALID DATE - YEAR RANGE 1601-9999"
+006930             TO WS-ERROR-MESSAGE
+006940     END-IF.
+006950     IF WS-DATE-VALID
+006960         IF WS-VAL-MM < 1 OR WS-VAL-MM > 12
+006970             SET WS-DATE-INVALID TO TRUE
+006980             MOVE "INVALID DATE - MONTH OUT OF RANGE 01-12"
+006990                 TO WS-ERROR-MESSAGE
+007000         END-IF
+007010     END-IF.
+007020     IF WS-DATE-VALID
+007030         PERFORM 4100-SET-DAYS-IN-MONTH THRU 4100-EXIT
+007040         IF WS-VAL-DD < 1 OR WS-VAL-DD > WS-DAYS-IN-MONTH
+007050             SET WS-DATE-INVALID TO TRUE
+007060             MOVE "INVALID DATE - DAY OUT OF RANGE"
+007070                 TO WS-ERROR-MESSAGE
+007080         END-IF
+007090     END-IF.
+007100 4000-EXIT.
+007110     EXIT.
+007120
+007130*--------------------------------------------------------------
+007140* 4100-SET-DAYS-IN-MONTH - RETURNS THE NUMBER OF DAYS IN
+007150* WS-VAL-MM FOR THE YEAR IN WS-VAL-YYYY, ACCOUNTING FOR LEAP
+007160* YEARS.
+007170*--------------------------------------------------------------
+007180 4100-SET-DAYS-IN-MONTH.
+007190     EVALUATE WS-VAL-MM
+007200         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+007210             MOVE 31 TO WS-DAYS-IN-MONTH
+007220         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+007230             MOVE 30 TO WS-DAYS-IN-MONTH
+007240         WHEN 2
+007250             IF FUNCTION MOD(WS-VAL-YYYY, 400) = 0
+007260                 MOVE 29 TO WS-DAYS-IN-MONTH
+007270             ELSE
+007280                 IF FUNCTION MOD(WS-VAL-YYYY, 100) = 0
+007290                     MOVE 28 TO WS-DAYS-IN-MONTH
+007300                 ELSE
+007310                     IF FUNCTION MOD(WS-VAL-YYYY, 4) = 0
+007320                         MOVE 29 TO WS-DAYS-IN-MONTH
+007330                     ELSE
+007340                         MOVE 28 TO WS-DAYS-IN-MONTH
+007350                     END-IF
+007360                 END-IF
+007370             END-IF
+007380         WHEN OTHER
+007390             MOVE 31 TO WS-DAYS-IN-MONTH
+007400     END-EVALUATE.
+007410 4100-EXIT.
+007420     EXIT.
+007430
+007440*--------------------------------------------------------------
+007450* 5000-COMPUTE-DAY-OF-YEAR - SHARED BY BOTH MODES.
+007460*--------------------------------------------------------------
+007470 5000-COMPUTE-DAY-OF-YEAR.
+007480     MOVE FUNCTION INTEGER-OF-DATE(YYYYMMDDItem) TO integerDate.
+007490     MOVE FUNCTION DAY-OF-INTEGER(integerDate) TO julianDate.
+007500     MOVE FUNCTION MOD(julianDate, 1000) TO dayoftheyear.
+007510 5000-EXIT.
+007520     EXIT.
+007530
+007540*--------------------------------------------------------------
+007550* 5200-COMPUTE-BUSINESS-DAY - COUNTS THE WEEKDAYS IN THE
+007560* HOLIDAY TABLE THAT FALL FROM JANUARY 1ST OF yyyy THROUGH THE
+007570* CURRENT DATE, GIVING A BUSINESS-DAY-OF-YEAR FIGURE ALONGSIDE
+007580* THE PLAIN CALENDAR dayoftheyear.  IF THIS CALL IS FOR THE
+007590* SAME YEAR AS THE LAST CALL AND A LATER DAY IN THAT YEAR (THE
+007600* NORMAL CASE FOR AN ASCENDING BATCH FILE), ONLY THE NEW DAYS
+007610* SINCE THE LAST CALL ARE WALKED, NOT THE WHOLE YEAR-TO-DATE
+007620* PREFIX.  A NEW OR EARLIER YEAR FALLS BACK TO A FULL RECOUNT.
+007630*--------------------------------------------------------------
+007640 5200-COMPUTE-BUSINESS-DAY.
+007650     COMPUTE WS-YEAR-START-INT =
+007660         FUNCTION INTEGER-OF-DATE(yyyy * 10000 + 0101).
+007670     IF yyyy = WS-BUSDAY-CACHE-YYYY
+007680             AND dayoftheyear >= WS-BUSDAY-CACHE-DAY
+007690         MOVE WS-BUSDAY-CACHE-COUNT TO WS-BUS-DAY-COUNT
+007700         COMPUTE WS-LOOP-DAY = WS-BUSDAY-CACHE-DAY + 1
+007710     ELSE
+007720         MOVE ZEROS TO WS-BUS-DAY-COUNT
+007730         MOVE 1 TO WS-LOOP-DAY
+007740     END-IF.
+007750     PERFORM 5210-CHECK-ONE-DAY THRU 5210-EXIT
+007760         UNTIL WS-LOOP-DAY > dayoftheyear.
+007770     MOVE WS-BUS-DAY-COUNT TO WS-BUSINESS-DAY-OF-YEAR.
+007780     MOVE yyyy            TO WS-BUSDAY-CACHE-YYYY.
+007790     MOVE dayoftheyear    TO WS-BUSDAY-CACHE-DAY.
+007800     MOVE WS-BUS-DAY-COUNT TO WS-BUSDAY-CACHE-COUNT.
+007810 5200-EXIT.
+007820     EXIT.
+007830
+007840 5210-CHECK-ONE-DAY.
+007850     COMPUTE WS-LOOP-INTEGER =
+007860         WS-YEAR-START-INT + WS-LOOP-DAY - 1.
+007870     COMPUTE WS-WEEKDAY-NUM =
+007880         FUNCTION MOD(WS-LOOP-INTEGER - 1, 7).
+007890     IF WS-WEEKDAY-NUM < 5
+007900         MOVE FUNCTION DATE-OF-INTEGER(WS-LOOP-INTEGER)
+007910             TO WS-LOOP-YYYYMMDD
+007920         PERFORM 5220-CHECK-HOLIDAY THRU 5220-EXIT
+007930         IF NOT WS-LOOP-IS-HOLIDAY
+007940             ADD 1 TO WS-BUS-DAY-COUNT
+007950         END-IF
+007960     END-IF.
+007970     ADD 1 TO WS-LOOP-DAY.
+007980 5210-EXIT.
+007990     EXIT.
+008000
+008010*--------------------------------------------------------------
+008020* 5220-CHECK-HOLIDAY - TRUE IF WS-LOOP-YYYYMMDD IS IN THE
+008030* HOLIDAY TABLE LOADED AT STARTUP.
+008040*--------------------------------------------------------------
+008050 5220-CHECK-HOLIDAY.
+008060     SET WS-LOOP-IS-HOLIDAY-SW TO 'N'.
+008070     IF WS-HOLIDAY-COUNT > 0
+008080         SET WS-HOLIDAY-IDX TO 1
+008090         SEARCH WS-HOLIDAY-ENTRY
+008100             AT END
+008110                 CONTINUE
+008120             WHEN WS-HOLIDAY-DATE(WS-HOLIDAY-IDX)
+008130                 = WS-LOOP-YYYYMMDD
+008140                 SET WS-LOOP-IS-HOLIDAY TO TRUE
+008150         END-SEARCH
+008160     END-IF.
+008170 5220-EXIT.
+008180     EXIT.
+008190
+008200*--------------------------------------------------------------
+008210* 5500-COMPUTE-ELAPSED-DAYS - IF WS-ELAPSED-DATE-ITEM WAS
+008220* SUPPLIED ALONGSIDE THE PRIMARY DATE, VALIDATES IT AND RETURNS
+008230* THE NUMBER OF CALENDAR DAYS BETWEEN THE TWO DATES IN
+008240* WS-ELAPSED-DAYS-BETWEEN.  A ZERO WS-ELAPSED-DATE-ITEM MEANS
+008250* NO SECOND DATE WAS GIVEN, SO WS-ELAPSED-DAYS-BETWEEN COMES
+008260* BACK ZERO.
+008270*--------------------------------------------------------------
+008280 5500-COMPUTE-ELAPSED-DAYS.
+008290     MOVE ZEROS TO WS-ELAPSED-DAYS-BETWEEN.
+008300     SET WS-ELAPSED-DATE-VALID TO TRUE.
+008310     IF WS-ELAPSED-DATE-ITEM NOT = ZEROS
+008320         MOVE WS-ELAPSED-DATE-ITEM TO elapsedDate
+008330         MOVE eyyyy TO WS-VAL-YYYY
+008340         MOVE emm   TO WS-VAL-MM
+008350         MOVE edd   TO WS-VAL-DD
+008360         PERFORM 4000-VALIDATE-DATE THRU 4000-EXIT
+008370         IF WS-DATE-VALID
+008380             COMPUTE WS-ELAPSED-INTEGER =
+008390                 FUNCTION INTEGER-OF-DATE(WS-ELAPSED-DATE-ITEM)
+008400             COMPUTE WS-ELAPSED-DAYS-BETWEEN =
+008410                 WS-ELAPSED-INTEGER - integerDate
+008420                 ON SIZE ERROR
+008430                     MOVE ZEROS TO WS-ELAPSED-DAYS-BETWEEN
+008440                     SET WS-ELAPSED-DATE-INVALID TO TRUE
+008450                     MOVE "INVALID - ELAPSED DAYS EXCEED RANGE"
+008460                         TO WS-ERROR-MESSAGE
+008470             END-COMPUTE
+008480         ELSE
+008490             SET WS-ELAPSED-DATE-INVALID TO TRUE
+008500         END-IF
+008510     END-IF.
+008520 5500-EXIT.
+008530     EXIT.
+008540
+008550*--------------------------------------------------------------
+008560* 5700-DERIVE-DATE-NAMES - TURNS AN INTEGER DATE (WS-NAME-
+008570* INTEGER) AND MONTH NUMBER (WS-NAME-MM) INTO THE WEEKDAY NAME
+008580* AND MONTH NAME IT FALLS ON.  SHARED SCRATCH FIELDS SO IT CAN
+008590* BE CALLED ONCE FOR THE ENTERED DATE AND AGAIN FOR CURRENTDATE.
+008600*--------------------------------------------------------------
+008610 5700-DERIVE-DATE-NAMES.
+008620     COMPUTE WS-NAME-WEEKDAY-NUM =
+008630         FUNCTION MOD(WS-NAME-INTEGER - 1, 7).
+008640     MOVE WS-WEEKDAY-NAME(WS-NAME-WEEKDAY-NUM + 1)
+008650         TO WS-WEEKDAY-DISPLAY.
+008660     MOVE WS-MONTH-NAME(WS-NAME-MM) TO WS-MONTH-DISPLAY.
+008670 5700-EXIT.
+008680     EXIT.
+008690
+008700*--------------------------------------------------------------
+008710* 5800-COMPUTE-FISCAL - TURNS A CALENDAR YEAR (WS-FISC-YYYY) AND
+008720* MONTH (WS-FISC-MM) INTO OUR APRIL-TO-MARCH FISCAL YEAR AND
+008730* FISCAL PERIOD (1 = APRIL ... 12 = MARCH).
+008740*--------------------------------------------------------------
+008750 5800-COMPUTE-FISCAL.
+008760     IF WS-FISC-MM >= 4
+008770         COMPUTE WS-FISCAL-YEAR = WS-FISC-YYYY + 1
+008780             ON SIZE ERROR
+008790                 MOVE 9999 TO WS-FISCAL-YEAR
+008800         END-COMPUTE
+008810         COMPUTE WS-FISCAL-PERIOD = WS-FISC-MM - 3
+008820     ELSE
+008830         MOVE WS-FISC-YYYY TO WS-FISCAL-YEAR
+008840         COMPUTE WS-FISCAL-PERIOD = WS-FISC-MM + 9
+008850     END-IF.
+008860 5800-EXIT.
+008870     EXIT.
+008880
+008890*--------------------------------------------------------------
+008900* 6000-WRITE-REPORT-HEADING - STARTS A NEW REPORT PAGE WITH A
+008910* RUN-DATE/RUN-TIME HEADER.  CALLED ONCE AT STARTUP AND AGAIN
+008920* EACH TIME THE DETAIL LINE COUNT REACHES THE PAGE LIMIT.
+008930*--------------------------------------------------------------
+008940 6000-WRITE-REPORT-HEADING.
+008950     ADD 1 TO WS-PAGE-COUNT.
+008960     MOVE WS-PAGE-COUNT TO WS-PAGE-DISPLAY.
+008970     MOVE ZEROS TO WS-LINE-COUNT.
+008980     MOVE SPACES TO REPORT-LINE.
+008990     STRING "B COOL DISTRIBUTION CENTER" DELIMITED BY SIZE
+009000         "   CALENDAR DATE REPORT   PAGE " DELIMITED BY SIZE
+009010         WS-PAGE-DISPLAY DELIMITED BY SIZE
+009020         INTO REPORT-LINE.
+009030     IF WS-PAGE-COUNT = 1
+009040         WRITE REPORT-LINE
+009050     ELSE
+009060         WRITE REPORT-LINE AFTER ADVANCING PAGE
+009070     END-IF.
+009080     MOVE SPACES TO REPORT-LINE.
+009090     STRING "RUN DATE: " DELIMITED BY SIZE
+009100         CurrentMonth DELIMITED BY SIZE
+009110         "/" DELIMITED BY SIZE
+009120         CurrentDay DELIMITED BY SIZE
+009130         "/" DELIMITED BY SIZE
+009140         CurrentYear DELIMITED BY SIZE
+009150         "   RUN TIME: " DELIMITED BY SIZE
+009160         CurrentHour DELIMITED BY SIZE
+009170         ":" DELIMITED BY SIZE
+009180         CurrentMinute DELIMITED BY SIZE
+009190         INTO REPORT-LINE.
+009200     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+009210     MOVE SPACES TO REPORT-LINE.
+009220     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+009230     ADD 3 TO WS-LINE-COUNT.
+009240 6000-EXIT.
+009250     EXIT.
+009260
+009270*--------------------------------------------------------------
+009280* 6050-CHECK-PAGE-BREAK - STARTS A FRESH REPORT PAGE WHEN THE
+009290* CURRENT PAGE HAS FILLED UP.
+009300*--------------------------------------------------------------
+009310 6050-CHECK-PAGE-BREAK.
+009320     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+009330         PERFORM 6000-WRITE-REPORT-HEADING THRU 6000-EXIT
+009340     END-IF.
+009350 6050-EXIT.
+009360     EXIT.
+009370
+009380*--------------------------------------------------------------
+009390* 6100-WRITE-REPORT-DETAIL - WRITES ONE DETAIL LINE TO THE
+009400* REPORT FILE FOR THE DATE JUST LOOKED UP, IN EITHER BATCH OR
+009410* SINGLE-LOOKUP MODE.  DO-STATUS IS USED RATHER THAN
+009420* WS-DATE-VALID-SW SINCE THE LATTER REFLECTS THE COMPARISON
+009430* DATE BY THE TIME THIS PARAGRAPH RUNS.
+009440*--------------------------------------------------------------
+009450 6100-WRITE-REPORT-DETAIL.
+009460     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+009470     MOVE SPACES TO REPORT-LINE.
+009480     IF DO-STATUS = "VALID"
+009490         MOVE integerDate TO WS-NAME-INTEGER
+009500         MOVE mm TO WS-NAME-MM
+009510         PERFORM 5700-DERIVE-DATE-NAMES THRU 5700-EXIT
+009520         STRING "DATE " DELIMITED BY SIZE
+009530             YYYYMMDDItem DELIMITED BY SIZE
+009540             "  " DELIMITED BY SIZE
+009550             WS-WEEKDAY-DISPLAY DELIMITED BY SIZE
+009560             "  " DELIMITED BY SIZE
+009570             WS-MONTH-DISPLAY DELIMITED BY SIZE
+009580             "  CALENDAR DAY OF YEAR " DELIMITED BY SIZE
+009590             dayoftheyear DELIMITED BY SIZE
+009600             "  BUSINESS DAY OF YEAR " DELIMITED BY SIZE
+009610             WS-BUSINESS-DAY-OF-YEAR DELIMITED BY SIZE
+009620             INTO REPORT-LINE
+009630     ELSE
+009640         STRING "DATE " DELIMITED BY SIZE
+009650             YYYYMMDDItem DELIMITED BY SIZE
+009660             "  *** INVALID *** " DELIMITED BY SIZE
+009670             WS-ERROR-MESSAGE DELIMITED BY SIZE
+009680             INTO REPORT-LINE
+009690     END-IF.
+009700     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+009710     ADD 1 TO WS-LINE-COUNT.
+009720     IF DO-STATUS = "VALID" AND WS-ELAPSED-DATE-ITEM NOT = ZEROS
+009730         PERFORM 6110-WRITE-ELAPSED-LINE THRU 6110-EXIT
+009740     END-IF.
+009750     IF DO-STATUS = "VALID"
+009760         PERFORM 6120-WRITE-FISCAL-LINE THRU 6120-EXIT
+009770     END-IF.
+009780 6100-EXIT.
+009790     EXIT.
+009800
+009810*--------------------------------------------------------------
+009820* 6110-WRITE-ELAPSED-LINE - WRITES THE ELAPSED-DAYS COMPARISON
+009830* RESULT AS A SECOND REPORT LINE UNDER THE DETAIL LINE.
+009840*--------------------------------------------------------------
+009850 6110-WRITE-ELAPSED-LINE.
+009860     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+009870     MOVE SPACES TO REPORT-LINE.
+009880     IF WS-ELAPSED-DATE-VALID
+009890         MOVE WS-ELAPSED-DAYS-BETWEEN TO WS-ELAPSED-DISPLAY
+009900         STRING "  COMPARISON DATE " DELIMITED BY SIZE
+009910             WS-ELAPSED-DATE-ITEM DELIMITED BY SIZE
+009920             "  ELAPSED DAYS " DELIMITED BY SIZE
+009930             WS-ELAPSED-DISPLAY DELIMITED BY SIZE
+009940             INTO REPORT-LINE
+009950     ELSE
+009960         STRING "  COMPARISON DATE " DELIMITED BY SIZE
+009970             WS-ELAPSED-DATE-ITEM DELIMITED BY SIZE
+009980             "  *** INVALID COMPARISON DATE ***" DELIMITED BY SIZE
+009990             INTO REPORT-LINE
+010000     END-IF.
+010010     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+010020     ADD 1 TO WS-LINE-COUNT.
+010030 6110-EXIT.
+010040     EXIT.
+010050
+010060*--------------------------------------------------------------
+010070* 6120-WRITE-FISCAL-LINE - WRITES THE FISCAL-YEAR AND FISCAL-
+010080* PERIOD FOR THE DATE JUST LOOKED UP AS A THIRD REPORT LINE.
+010090*--------------------------------------------------------------
+010100 6120-WRITE-FISCAL-LINE.
+010110     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+010120     MOVE SPACES TO REPORT-LINE.
+010130     STRING "  FISCAL PERIOD " DELIMITED BY SIZE
+010140         DO-FISCAL-PERIOD DELIMITED BY SIZE
+010150         "  FISCAL YEAR " DELIMITED BY SIZE
+010160         DO-FISCAL-YEAR DELIMITED BY SIZE
+010170         INTO REPORT-LINE.
+010180     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+010190     ADD 1 TO WS-LINE-COUNT.
+010200 6120-EXIT.
+010210     EXIT.
+010220
+010230*--------------------------------------------------------------
+010240* 7000-WRITE-AUDIT-RECORD - APPENDS ONE LINE TO THE PERSISTENT
+010250* AUDIT LOG FOR THE DATE JUST COMPUTED: WHEN IT WAS RUN, WHO
+010260* RAN IT, WHAT DATE WAS ASKED ABOUT, AND WHAT CAME BACK.
+010270*--------------------------------------------------------------
+010280 7000-WRITE-AUDIT-RECORD.
+010290     MOVE SPACES TO AUDIT-RECORD.
+010300     STRING CurrentHour DELIMITED BY SIZE
+010310         ":" DELIMITED BY SIZE
+010320         CurrentMinute DELIMITED BY SIZE
+010330         "  OPERATOR " DELIMITED BY SIZE
+010340         CTL-OPERATOR-ID DELIMITED BY SIZE
+010350         "  DATE " DELIMITED BY SIZE
+010360         DO-INPUT-DATE DELIMITED BY SIZE
+010370         "  STATUS " DELIMITED BY SIZE
+010380         DO-STATUS DELIMITED BY SIZE
+010390         "  DAY-OF-YEAR " DELIMITED BY SIZE
+010400         DO-DAY-OF-YEAR DELIMITED BY SIZE
+010410         "  BUS-DAY " DELIMITED BY SIZE
+010420         DO-BUS-DAY-OF-YEAR DELIMITED BY SIZE
+010430         "  FISCAL " DELIMITED BY SIZE
+010440         DO-FISCAL-PERIOD DELIMITED BY SIZE
+010450         "/" DELIMITED BY SIZE
+010460         DO-FISCAL-YEAR DELIMITED BY SIZE
+010470         "  " DELIMITED BY SIZE
+010480         DO-ERROR-MSG DELIMITED BY SIZE
+010490         INTO AUDIT-RECORD.
+010500     WRITE AUDIT-RECORD.
+010510 7000-EXIT.
+010520     EXIT.
+010530
+010540*--------------------------------------------------------------
+010550* 9000-TERMINATE - CLOSES THE REPORT AND AUDIT FILES BEFORE THE
+010560* RUN ENDS.
+010570*--------------------------------------------------------------
+010580 9000-TERMINATE.
+010590     CLOSE REPORT-FILE.
+010600     CLOSE AUDIT-FILE.
+010610 9000-EXIT.
+010620     EXIT.
