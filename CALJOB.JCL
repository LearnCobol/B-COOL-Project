@@ -0,0 +1,107 @@
+//CALJOB   JOB (ACCTG41),'DLH  CALENDAR',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------
+//* CALJOB  - NIGHTLY BATCH STREAM FOR THE CALENDAR DATE-CHECK
+//*           PROGRAM.
+//*
+//*           STEP010 IS THE EXISTING RECEIVING-LOG EXTRACT THAT
+//*           PRODUCES THE DAY'S DATE FILE (DATEXTR).  STEP020
+//*           RUNS CALENDAR AGAINST THAT FILE.  STEP020 IS
+//*           CONDITIONED TO BE BYPASSED IF STEP010 DID NOT END
+//*           CLEAN, SO A BAD EXTRACT DOES NOT FEED BAD DATES
+//*           INTO THE DATE CHECK.
+//*
+//*           CALENDAR IS DRIVEN BY A CONTROL CARD IN SYSIN
+//*           (SEE CONTROL-RECORD IN BCOOL-CALENDAR.COB):
+//*             COL 1      RUN MODE    'B' = BATCH, 'S' = SINGLE
+//*             COL 2-9    OPERATOR ID
+//*             COL 10-17  SINGLE-LOOKUP DATE   (MODE 'S' ONLY)
+//*             COL 18-25  SINGLE-LOOKUP COMPARE DATE (MODE 'S')
+//*             COL 26-31  RESTART RECORD NUMBER (MODE 'B' RERUN
+//*                        ONLY - LEAVE ZERO/BLANK FOR A NORMAL
+//*                        FROM-THE-TOP BATCH PASS)
+//*             COL 32-80  UNUSED
+//*
+//*           IF STEP020 ABENDS PARTWAY THROUGH A LARGE DATEIN FILE,
+//*           CHECK THE CHKPOINT DATASET FOR THE LAST RECORD NUMBER
+//*           SUCCESSFULLY PROCESSED AND RESUBMIT WITH THAT NUMBER
+//*           PUNCHED INTO THE RESTART FIELD OF THE SYSIN CARD ABOVE
+//*           TO PICK UP WHERE THE INTERRUPTED RUN LEFT OFF.
+//*
+//* MAINTENANCE
+//*   06/27/2025  DLH  FIRST CUT OF THE NIGHTLY STREAM.
+//*   07/08/2025  DLH  ADDED CHKPOINT DD AND DOCUMENTED THE RESTART
+//*                     FIELD ON THE SYSIN CARD.
+//*   07/15/2025  DLH  CORRECTED DATEOUT LRECL TO MATCH DATEOUT-
+//*                     RECORD, CHANGED THE DATEOUT/CHKPOINT ABEND
+//*                     DISPOSITION TO CATLG SO AN ABEND DOES NOT
+//*                     DESTROY THE DATA A RESTART RUN NEEDS, AND
+//*                     DOCUMENTED THE RESTART RESUBMISSION DD
+//*                     OVERRIDES.
+//*   07/29/2025  DLH  CORRECTED STEP020'S COND TEST - COND=(4,LT,
+//*                     STEP010) BYPASSED STEP020 ON A CLEAN RC AND
+//*                     RAN IT ON A BAD ONE, BACKWARDS FROM WHAT THE
+//*                     HEADER ABOVE DOCUMENTS.  NOW COND=(0,NE,
+//*                     STEP010), WHICH BYPASSES STEP020 ONLY WHEN
+//*                     STEP010 DID NOT END WITH RC 0.
+//*   08/05/2025  DLH  DATEOUT'S LRECL WAS STILL ONE BYTE OVER
+//*                     DATEOUT-RECORD'S ACTUAL LENGTH EVEN AFTER THE
+//*                     07/15/2025 CORRECTION ABOVE.  CHANGED LRECL
+//*                     FROM 90 TO 89 TO MATCH.
+//*-------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=DATEXTR
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RECVLOG  DD DSN=PROD.RECEIVING.DAILYLOG,DISP=SHR
+//DATEIN   DD DSN=PROD.CALENDAR.DATEIN,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CALENDAR,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD *
+BDLH0001
+/*
+//DATEIN   DD DSN=PROD.CALENDAR.DATEIN,DISP=SHR
+//*        A NORMAL FROM-THE-TOP RUN (NO RESTART RECNO ON SYSIN)
+//*        ALLOCATES DATEOUT AND CHKPOINT NEW, AS BELOW.  THE
+//*        ABNORMAL-TERMINATION DISPOSITION IS CATLG, NOT DELETE,
+//*        SO AN ABEND PARTWAY THROUGH DATEIN LEAVES BOTH DATASETS
+//*        ON HAND FOR THE OPERATOR AND FOR THE RESTART RUN.
+//DATEOUT  DD DSN=PROD.CALENDAR.DATEOUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//HOLIDAYS DD DSN=PROD.CALENDAR.HOLIDAYS,DISP=SHR
+//REPORTFL DD DSN=PROD.CALENDAR.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//*        AUDITLOG IS PRE-ALLOCATED ONCE (LRECL 150 TO HOLD THE
+//*        WIDEST AUDIT LINE) AND EVERY RUN THEREAFTER APPENDS TO
+//*        IT WITH DISP=MOD.
+//AUDITLOG DD DSN=PROD.CALENDAR.AUDITLOG,DISP=MOD
+//CHKPOINT DD DSN=PROD.CALENDAR.CHKPOINT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*-------------------------------------------------------------
+//* RESTART RESUBMISSION - IF STEP020 ABENDS, DO NOT RESUBMIT
+//* CALJOB AS-IS.  READ THE LAST CHK-LAST-RECNO FROM CHKPOINT,
+//* PUNCH IT INTO COL 26-31 OF THE SYSIN CARD ABOVE, AND CHANGE
+//* THE DATEOUT AND CHKPOINT DD STATEMENTS FOR STEP020 TO:
+//*
+//*   //DATEOUT  DD DSN=PROD.CALENDAR.DATEOUT,DISP=MOD
+//*   //CHKPOINT DD DSN=PROD.CALENDAR.CHKPOINT,DISP=OLD
+//*
+//* SINCE THOSE DATASETS ALREADY EXIST FROM THE INTERRUPTED RUN
+//* (CALENDAR ITSELF OPENS DATEOUT EXTEND WHEN THE CONTROL CARD
+//* CARRIES A NON-ZERO RESTART RECORD NUMBER).
+//*-------------------------------------------------------------
+//
